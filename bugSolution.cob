@@ -1,9 +1,542 @@
-01 WS-SUM PIC 9(5) OCCURS 10 TIMES.
-01 WS-COUNTER PIC 9(2).
-01 WS-TOTAL PIC 9(5) VALUE 0.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DLYBTSUM.
+       AUTHOR. BRANCH-OPS-IT.
+      *
+      * DAILY BRANCH DEPOSIT BATCH SUMMATION.
+      * READS THE DAILY-AMOUNTS FILE AND TOTALS THE BATCH AMOUNTS
+      * FOR CLOSE-OF-DAY PROCESSING.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAILY-AMOUNTS-FILE ASSIGN TO "DLYAMT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DA-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "DLYRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+           SELECT REJECT-FILE ASSIGN TO "DLYREJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RJT-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "DLYAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "DLYCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKP-FILE-STATUS.
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO "DLYCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+           SELECT VARIANCE-FILE ASSIGN TO "DLYVAR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VAR-FILE-STATUS.
+           SELECT GL-EXTRACT-FILE ASSIGN TO "DLYGLX"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GLX-FILE-STATUS.
+           SELECT HISTORY-FILE ASSIGN TO "DLYHST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HST-FILE-STATUS.
+           SELECT TREND-FILE ASSIGN TO "DLYTRD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRD-FILE-STATUS.
 
-PERFORM VARYING WS-COUNTER FROM 1 BY 1 UNTIL WS-COUNTER > 10
-    ADD WS-COUNTER TO WS-TOTAL
-END-PERFORM.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DAILY-AMOUNTS-FILE
+           RECORD CONTAINS 10 CHARACTERS.
+       01  DA-HEADER-RECORD.
+           05  DA-HDR-BATCH-COUNT      PIC 9(3).
+           05  FILLER                  PIC X(7).
+       01  DA-AMOUNT-RECORD.
+           05  DA-AMOUNT               PIC S9(5)
+                                        SIGN LEADING SEPARATE.
+           05  FILLER                  PIC X(4).
 
-DISPLAY "Sum: " WS-TOTAL.
\ No newline at end of file
+       FD  REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RPT-LINE                    PIC X(80).
+
+       FD  REJECT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RJT-LINE                    PIC X(80).
+
+       FD  AUDIT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  AUD-LINE                    PIC X(80).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 24 CHARACTERS.
+       01  CKP-LINE                    PIC X(24).
+
+       FD  CONTROL-TOTAL-FILE
+           RECORD CONTAINS 10 CHARACTERS.
+       COPY CTLREC.
+
+       FD  VARIANCE-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  VAR-LINE                    PIC X(80).
+
+       FD  GL-EXTRACT-FILE
+           RECORD CONTAINS 27 CHARACTERS.
+       COPY GLREC.
+
+       FD  HISTORY-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+       COPY HSTREC.
+
+       FD  TREND-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  TRD-LINE                    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY WSSUM.
+       COPY RPTREC.
+       COPY RJREC.
+       COPY AUDREC.
+       COPY CKPREC.
+       COPY MNTSCRN.
+       COPY VARREC.
+       COPY TRDREC.
+
+       01  WS-FILE-STATUS-GROUP.
+           05  WS-DA-FILE-STATUS       PIC X(2).
+           05  WS-RPT-FILE-STATUS      PIC X(2).
+           05  WS-RJT-FILE-STATUS      PIC X(2).
+           05  WS-AUD-FILE-STATUS      PIC X(2).
+           05  WS-CKP-FILE-STATUS      PIC X(2).
+           05  WS-CTL-FILE-STATUS      PIC X(2).
+           05  WS-VAR-FILE-STATUS      PIC X(2).
+           05  WS-GLX-FILE-STATUS      PIC X(2).
+           05  WS-HST-FILE-STATUS      PIC X(2).
+           05  WS-TRD-FILE-STATUS      PIC X(2).
+           05  WS-EOF-FLAG             PIC X(1)    VALUE 'N'.
+               88  WS-EOF              VALUE 'Y'.
+           05  WS-DA-FILE-OPEN-FLAG    PIC X(1)    VALUE 'N'.
+               88  WS-DA-FILE-IS-OPEN  VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE-RTN
+           PERFORM 2000-READ-AMOUNTS-RTN
+           PERFORM 2900-CHECK-RESTART-RTN
+           PERFORM 2500-MAINTAIN-TABLE-RTN
+           PERFORM 3000-SUM-AMOUNTS-RTN
+           IF NOT WS-ABEND
+               PERFORM 4000-PRINT-REPORT-RTN
+               PERFORM 5000-RECONCILE-RTN
+               PERFORM 6000-WRITE-GL-EXTRACT-RTN
+               PERFORM 7000-TREND-REPORT-RTN
+           END-IF
+           PERFORM 9000-TERMINATE-RTN
+           STOP RUN.
+
+       1000-INITIALIZE-RTN.
+           MOVE ZERO TO WS-TOTAL
+           MOVE ZERO TO WS-COUNTER
+           MOVE ZERO TO WS-BATCH-COUNT
+           ACCEPT WS-RUN-DATE-YYYYMMDD FROM DATE YYYYMMDD
+           STRING WS-RUN-DATE-MM "/" WS-RUN-DATE-DD "/"
+                   WS-RUN-DATE-CCYY
+               DELIMITED BY SIZE INTO WS-RUN-DATE-EDITED
+           END-STRING
+           OPEN INPUT DAILY-AMOUNTS-FILE
+           IF WS-DA-FILE-STATUS NOT = "00"
+               DISPLAY "DLYBTSUM: UNABLE TO OPEN DAILY-AMOUNTS-FILE, "
+                   "STATUS=" WS-DA-FILE-STATUS
+               MOVE 'Y' TO WS-EOF-FLAG
+               MOVE "UNABLE TO OPEN DAILY-AMOUNTS-FILE"
+                   TO WS-ABEND-REASON
+               SET WS-ABEND TO TRUE
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               SET WS-DA-FILE-IS-OPEN TO TRUE
+               PERFORM 1100-READ-HEADER-RTN
+           END-IF.
+
+       1100-READ-HEADER-RTN.
+           READ DAILY-AMOUNTS-FILE
+               AT END
+                   DISPLAY "DLYBTSUM: DAILY-AMOUNTS-FILE IS EMPTY, "
+                       "NO HEADER RECORD"
+                   MOVE 'Y' TO WS-EOF-FLAG
+                   MOVE "DAILY-AMOUNTS-FILE IS EMPTY, NO HEADER RECORD"
+                       TO WS-ABEND-REASON
+                   SET WS-ABEND TO TRUE
+                   MOVE 16 TO RETURN-CODE
+               NOT AT END
+                   MOVE DA-HDR-BATCH-COUNT TO WS-BATCH-COUNT
+           END-READ
+           IF WS-BATCH-COUNT < 1 OR WS-BATCH-COUNT > 200
+               DISPLAY "DLYBTSUM: HEADER BATCH COUNT " WS-BATCH-COUNT
+                   " OUT OF RANGE 1-200"
+               MOVE 'Y' TO WS-EOF-FLAG
+               MOVE 1 TO WS-BATCH-COUNT
+               MOVE "HEADER BATCH COUNT OUT OF RANGE 1-200"
+                   TO WS-ABEND-REASON
+               SET WS-ABEND TO TRUE
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       2000-READ-AMOUNTS-RTN.
+           OPEN OUTPUT REJECT-FILE
+           MOVE WS-RUN-DATE-EDITED TO RJT-TITLE-DATE
+           WRITE RJT-LINE FROM WS-RJT-TITLE-LINE
+           WRITE RJT-LINE FROM WS-RJT-HEADING-LINE
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1
+               UNTIL WS-COUNTER > WS-BATCH-COUNT OR WS-EOF
+               MOVE ZERO TO WS-SUM(WS-COUNTER)
+               READ DAILY-AMOUNTS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+                       PERFORM 2100-EDIT-AMOUNT-RTN
+               END-READ
+           END-PERFORM
+           IF WS-RECORDS-READ < WS-BATCH-COUNT
+               PERFORM 2200-FLAG-MISSING-BATCHES-RTN
+           END-IF
+           CLOSE REJECT-FILE.
+
+       2200-FLAG-MISSING-BATCHES-RTN.
+           COMPUTE WS-COUNTER = WS-RECORDS-READ + 1
+           PERFORM VARYING WS-COUNTER FROM WS-COUNTER BY 1
+               UNTIL WS-COUNTER > WS-BATCH-COUNT
+               MOVE WS-COUNTER TO RJT-DTL-BATCH-NO
+               MOVE "MISSING - FILE TRUNCATED" TO RJT-DTL-REASON
+               WRITE RJT-LINE FROM WS-RJT-DETAIL-LINE
+               ADD 1 TO WS-REJECT-COUNT
+           END-PERFORM
+           MOVE "DAILY-AMOUNTS-FILE TRUNCATED - FEWER BATCHES"
+               TO WS-ABEND-REASON
+           SET WS-ABEND TO TRUE
+           MOVE 16 TO RETURN-CODE.
+
+       2100-EDIT-AMOUNT-RTN.
+           MOVE DA-AMOUNT TO WS-CANDIDATE-AMOUNT
+           PERFORM 2150-VALIDATE-CANDIDATE-RTN
+           IF WS-AMOUNT-IS-VALID
+               MOVE WS-CANDIDATE-AMOUNT TO WS-SUM(WS-COUNTER)
+           ELSE
+               ADD 1 TO WS-REJECT-COUNT
+               MOVE WS-COUNTER TO RJT-DTL-BATCH-NO
+               MOVE WS-REJECT-REASON TO RJT-DTL-REASON
+               WRITE RJT-LINE FROM WS-RJT-DETAIL-LINE
+           END-IF.
+
+       2150-VALIDATE-CANDIDATE-RTN.
+           MOVE 'Y' TO WS-AMOUNT-VALID-FLAG
+           IF WS-CANDIDATE-AMOUNT NOT NUMERIC
+               MOVE 'N' TO WS-AMOUNT-VALID-FLAG
+               MOVE "NOT NUMERIC" TO WS-REJECT-REASON
+           ELSE
+               IF WS-CANDIDATE-AMOUNT < 0
+                   MOVE 'N' TO WS-AMOUNT-VALID-FLAG
+                   MOVE "NEGATIVE AMOUNT" TO WS-REJECT-REASON
+               ELSE
+                   IF WS-CANDIDATE-AMOUNT < WS-MIN-AMOUNT
+                       MOVE 'N' TO WS-AMOUNT-VALID-FLAG
+                       MOVE "ZERO AMOUNT" TO WS-REJECT-REASON
+                   ELSE
+                       IF WS-CANDIDATE-AMOUNT > WS-MAX-AMOUNT
+                           MOVE 'N' TO WS-AMOUNT-VALID-FLAG
+                           MOVE "AMOUNT EXCEEDS MAXIMUM"
+                               TO WS-REJECT-REASON
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       2500-MAINTAIN-TABLE-RTN.
+           MOVE SPACES TO WS-MAINT-PARM
+           ACCEPT WS-MAINT-PARM FROM COMMAND-LINE
+           IF WS-MAINT-PARM(1:5) = "MAINT"
+               DISPLAY "DLYBTSUM: REVIEW/CORRECT BATCH AMOUNTS BEFORE "
+                   "POSTING? (Y/N)"
+               ACCEPT WS-MAINT-RESPONSE
+               IF WS-MAINT-RESPONSE = 'Y' OR WS-MAINT-RESPONSE = 'y'
+                   MOVE 'N' TO WS-MAINT-DONE-FLAG
+                   PERFORM UNTIL WS-MAINT-DONE
+                       PERFORM 2510-DISPLAY-TABLE-RTN
+                       PERFORM 2520-PROMPT-CORRECTION-RTN
+                   END-PERFORM
+               END-IF
+           END-IF.
+
+       2510-DISPLAY-TABLE-RTN.
+           DISPLAY "---- CURRENT BATCH AMOUNTS (" WS-BATCH-COUNT
+               " BATCHES) ----"
+           PERFORM VARYING WS-MAINT-DISPLAY-IDX FROM 1 BY 1
+               UNTIL WS-MAINT-DISPLAY-IDX > WS-BATCH-COUNT
+               DISPLAY "BATCH " WS-MAINT-DISPLAY-IDX ": "
+                   WS-SUM(WS-MAINT-DISPLAY-IDX)
+           END-PERFORM.
+
+       2520-PROMPT-CORRECTION-RTN.
+           DISPLAY "ENTER BATCH NUMBER TO CORRECT (0 TO FINISH): "
+           ACCEPT WS-MAINT-SUBSCRIPT
+           IF WS-MAINT-SUBSCRIPT = 0
+               SET WS-MAINT-DONE TO TRUE
+           ELSE
+               IF WS-MAINT-SUBSCRIPT >= 1
+                   AND WS-MAINT-SUBSCRIPT <= WS-BATCH-COUNT
+                   DISPLAY "ENTER CORRECTED AMOUNT FOR BATCH "
+                       WS-MAINT-SUBSCRIPT
+                   ACCEPT WS-MAINT-NEW-AMOUNT
+                   MOVE WS-MAINT-NEW-AMOUNT TO WS-CANDIDATE-AMOUNT
+                   PERFORM 2150-VALIDATE-CANDIDATE-RTN
+                   IF WS-AMOUNT-IS-VALID
+                       MOVE WS-CANDIDATE-AMOUNT
+                           TO WS-SUM(WS-MAINT-SUBSCRIPT)
+                       IF WS-IS-RESTART
+                           AND WS-MAINT-SUBSCRIPT <= WS-LAST-COUNTER
+                           SET WS-RECALC-NEEDED TO TRUE
+                           DISPLAY "DLYBTSUM: BATCH " WS-MAINT-SUBSCRIPT
+                               " WAS ALREADY CHECKPOINTED - WS-TOTAL "
+                               "WILL BE RECOMPUTED FROM BATCH 1"
+                       END-IF
+                   ELSE
+                       DISPLAY "CORRECTED AMOUNT REJECTED: "
+                           WS-REJECT-REASON
+                   END-IF
+               ELSE
+                   DISPLAY "BATCH NUMBER OUT OF RANGE 1-" WS-BATCH-COUNT
+               END-IF
+           END-IF.
+
+       2900-CHECK-RESTART-RTN.
+           MOVE 'N' TO WS-RESTART-FLAG
+           MOVE 1 TO WS-COUNTER
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKP-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE INTO WS-CHECKPOINT-RECORD
+               IF WS-CKP-FILE-STATUS = "00"
+                   AND CKP-STATUS = "INPROG  "
+                   AND CKP-RUN-DATE = WS-RUN-DATE-YYYYMMDD
+                   SET WS-IS-RESTART TO TRUE
+                   MOVE CKP-LAST-COUNTER TO WS-LAST-COUNTER
+                   COMPUTE WS-COUNTER = CKP-LAST-COUNTER + 1
+                   MOVE CKP-RUNNING-TOTAL TO WS-TOTAL
+                   DISPLAY "DLYBTSUM: RESTARTING AT BATCH " WS-COUNTER
+                       " WITH RUNNING TOTAL " WS-TOTAL
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       3000-SUM-AMOUNTS-RTN.
+           IF WS-RECALC-NEEDED
+               MOVE 1 TO WS-COUNTER
+               MOVE ZERO TO WS-TOTAL
+               MOVE 'N' TO WS-RESTART-FLAG
+           END-IF
+           IF WS-IS-RESTART
+               OPEN EXTEND AUDIT-FILE
+           ELSE
+               OPEN OUTPUT AUDIT-FILE
+               MOVE WS-RUN-DATE-EDITED TO AUD-TITLE-DATE
+               WRITE AUD-LINE FROM WS-AUD-TITLE-LINE
+               WRITE AUD-LINE FROM WS-AUD-HEADING-LINE
+           END-IF
+           PERFORM VARYING WS-COUNTER FROM WS-COUNTER BY 1
+               UNTIL WS-COUNTER > WS-BATCH-COUNT OR WS-ABEND
+               ADD WS-SUM(WS-COUNTER) TO WS-TOTAL
+                   ON SIZE ERROR
+                       SET WS-ABEND TO TRUE
+                       MOVE WS-COUNTER TO WS-OVERFLOW-BATCH-NO
+                       MOVE "OVERFLOW-RUN HALTED" TO AUD-STATUS
+                   NOT ON SIZE ERROR
+                       MOVE "OK" TO AUD-STATUS
+                       MOVE WS-COUNTER TO WS-LAST-COUNTER
+               END-ADD
+               MOVE WS-COUNTER TO AUD-BATCH-NO
+               MOVE WS-SUM(WS-COUNTER) TO AUD-AMOUNT
+               MOVE WS-TOTAL TO AUD-RUNNING-TOTAL
+               WRITE AUD-LINE FROM WS-AUD-DETAIL-LINE
+               IF FUNCTION MOD(WS-COUNTER, WS-CKP-INTERVAL) = 0
+                   AND NOT WS-ABEND
+                   PERFORM 3100-WRITE-CHECKPOINT-RTN
+               END-IF
+           END-PERFORM
+           CLOSE AUDIT-FILE
+           IF WS-ABEND
+               PERFORM 3100-WRITE-CHECKPOINT-RTN
+               IF WS-ABEND-REASON NOT = SPACES
+                   DISPLAY "DLYBTSUM: RUN HALTED - " WS-ABEND-REASON
+                   DISPLAY "DLYBTSUM: EXPECTED " WS-BATCH-COUNT
+                       " BATCH RECORDS, FOUND " WS-RECORDS-READ
+               ELSE
+                   DISPLAY "DLYBTSUM: WS-TOTAL OVERFLOW DETECTED AT "
+                       "BATCH " WS-OVERFLOW-BATCH-NO
+                       " - RUN HALTED, SEE AUDIT TRAIL"
+               END-IF
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE WS-RUN-DATE-YYYYMMDD TO CKP-RUN-DATE
+               MOVE WS-BATCH-COUNT TO CKP-LAST-COUNTER
+               MOVE WS-TOTAL TO CKP-RUNNING-TOTAL
+               MOVE "COMPLETE" TO CKP-STATUS
+               OPEN OUTPUT CHECKPOINT-FILE
+               WRITE CKP-LINE FROM WS-CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       3100-WRITE-CHECKPOINT-RTN.
+           MOVE WS-RUN-DATE-YYYYMMDD TO CKP-RUN-DATE
+           MOVE WS-LAST-COUNTER TO CKP-LAST-COUNTER
+           MOVE WS-TOTAL TO CKP-RUNNING-TOTAL
+           MOVE "INPROG  " TO CKP-STATUS
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CKP-LINE FROM WS-CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       4000-PRINT-REPORT-RTN.
+           OPEN OUTPUT REPORT-FILE
+           MOVE WS-RUN-DATE-EDITED TO RPT-TITLE-DATE
+           WRITE RPT-LINE FROM WS-RPT-TITLE-LINE
+           WRITE RPT-LINE FROM WS-RPT-HEADING-LINE
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1
+               UNTIL WS-COUNTER > WS-BATCH-COUNT
+               MOVE WS-COUNTER TO RPT-DTL-BATCH-NO
+               MOVE WS-SUM(WS-COUNTER) TO RPT-DTL-AMOUNT
+               WRITE RPT-LINE FROM WS-RPT-DETAIL-LINE
+           END-PERFORM
+           MOVE WS-TOTAL TO RPT-TOT-AMOUNT
+           WRITE RPT-LINE FROM WS-RPT-TOTAL-LINE
+           CLOSE REPORT-FILE.
+
+       5000-RECONCILE-RTN.
+           MOVE 'N' TO WS-MATCH-FLAG
+           OPEN INPUT CONTROL-TOTAL-FILE
+           IF WS-CTL-FILE-STATUS NOT = "00"
+               DISPLAY "DLYBTSUM: UNABLE TO OPEN CONTROL-TOTAL-FILE, "
+                   "STATUS=" WS-CTL-FILE-STATUS ", SKIPPING RECON"
+           ELSE
+               READ CONTROL-TOTAL-FILE
+                   AT END
+                       DISPLAY "DLYBTSUM: CONTROL-TOTAL-FILE IS EMPTY, "
+                           "SKIPPING RECON"
+                   NOT AT END
+                       COMPUTE WS-VARIANCE = WS-TOTAL - CT-CONTROL-TOTAL
+                       IF WS-VARIANCE = 0
+                           SET WS-IS-MATCH TO TRUE
+                       END-IF
+                       PERFORM 5100-WRITE-VARIANCE-RTN
+               END-READ
+               CLOSE CONTROL-TOTAL-FILE
+           END-IF.
+
+       5100-WRITE-VARIANCE-RTN.
+           OPEN OUTPUT VARIANCE-FILE
+           MOVE WS-RUN-DATE-EDITED TO VAR-TITLE-DATE
+           WRITE VAR-LINE FROM WS-VAR-TITLE-LINE
+           WRITE VAR-LINE FROM WS-VAR-HEADING-LINE
+           MOVE WS-TOTAL TO VAR-COMPUTED-TOTAL
+           MOVE CT-CONTROL-TOTAL TO VAR-CONTROL-TOTAL
+           MOVE WS-VARIANCE TO VAR-DIFFERENCE
+           IF WS-IS-MATCH
+               MOVE "MATCH" TO VAR-STATUS
+           ELSE
+               MOVE "NO MATCH" TO VAR-STATUS
+           END-IF
+           WRITE VAR-LINE FROM WS-VAR-DETAIL-LINE
+           CLOSE VARIANCE-FILE.
+
+       6000-WRITE-GL-EXTRACT-RTN.
+           OPEN OUTPUT GL-EXTRACT-FILE
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1
+               UNTIL WS-COUNTER > WS-BATCH-COUNT
+               MOVE SPACES TO GL-EXTRACT-RECORD
+               MOVE WS-COUNTER TO GL-BATCH-NO
+               MOVE WS-SUM(WS-COUNTER) TO GL-AMOUNT
+               MOVE WS-RUN-DATE-YYYYMMDD TO GL-DATE
+               MOVE WS-TOTAL TO GL-TOTAL
+               WRITE GL-EXTRACT-RECORD
+           END-PERFORM
+           CLOSE GL-EXTRACT-FILE.
+
+       7000-TREND-REPORT-RTN.
+           MOVE ZERO TO WS-YESTERDAY-TOTAL WS-MTD-TOTAL WS-YTD-TOTAL
+           MOVE ZERO TO WS-TRAIL5-IDX WS-TRAIL5-COUNT WS-TRAIL5-SUM
+           MOVE ZERO TO WS-TRAIL5-ARRAY(1) WS-TRAIL5-ARRAY(2)
+               WS-TRAIL5-ARRAY(3) WS-TRAIL5-ARRAY(4) WS-TRAIL5-ARRAY(5)
+           MOVE 'N' TO WS-HIST-EOF-FLAG
+           OPEN INPUT HISTORY-FILE
+           IF WS-HST-FILE-STATUS = "00"
+               PERFORM UNTIL WS-HIST-EOF
+                   READ HISTORY-FILE
+                       AT END
+                           MOVE 'Y' TO WS-HIST-EOF-FLAG
+                       NOT AT END
+                           PERFORM 7100-ACCUM-HIST-RTN
+                   END-READ
+               END-PERFORM
+               CLOSE HISTORY-FILE
+           END-IF
+           PERFORM VARYING WS-TRAIL5-IDX FROM 1 BY 1
+               UNTIL WS-TRAIL5-IDX > 5
+               ADD WS-TRAIL5-ARRAY(WS-TRAIL5-IDX) TO WS-TRAIL5-SUM
+           END-PERFORM
+           IF WS-TRAIL5-COUNT > 0
+               COMPUTE WS-TRAIL5-AVG ROUNDED =
+                   WS-TRAIL5-SUM / WS-TRAIL5-COUNT
+           END-IF
+           COMPUTE WS-TOTAL-CHANGE = WS-TOTAL - WS-YESTERDAY-TOTAL
+           ADD WS-TOTAL TO WS-MTD-TOTAL
+           ADD WS-TOTAL TO WS-YTD-TOTAL
+           PERFORM 7200-WRITE-TREND-REPORT-RTN
+           PERFORM 7300-APPEND-HISTORY-RTN.
+
+       7100-ACCUM-HIST-RTN.
+           MOVE HST-TOTAL TO WS-YESTERDAY-TOTAL
+           COMPUTE WS-TRAIL5-IDX = FUNCTION MOD(WS-TRAIL5-IDX, 5) + 1
+           MOVE HST-TOTAL TO WS-TRAIL5-ARRAY(WS-TRAIL5-IDX)
+           IF WS-TRAIL5-COUNT < 5
+               ADD 1 TO WS-TRAIL5-COUNT
+           END-IF
+           IF HST-CCYY = WS-RUN-DATE-CCYY
+               ADD HST-TOTAL TO WS-YTD-TOTAL
+               IF HST-MM = WS-RUN-DATE-MM
+                   ADD HST-TOTAL TO WS-MTD-TOTAL
+               END-IF
+           END-IF.
+
+       7200-WRITE-TREND-REPORT-RTN.
+           OPEN OUTPUT TREND-FILE
+           MOVE WS-RUN-DATE-EDITED TO TRD-TITLE-DATE
+           WRITE TRD-LINE FROM WS-TRD-TITLE-LINE
+           MOVE "TODAY'S TOTAL" TO TRD-LABEL
+           MOVE WS-TOTAL TO TRD-VALUE
+           WRITE TRD-LINE FROM WS-TRD-DETAIL-LINE
+           MOVE "YESTERDAY'S TOTAL" TO TRD-LABEL
+           MOVE WS-YESTERDAY-TOTAL TO TRD-VALUE
+           WRITE TRD-LINE FROM WS-TRD-DETAIL-LINE
+           MOVE "CHANGE VS YESTERDAY" TO TRD-LABEL
+           MOVE WS-TOTAL-CHANGE TO TRD-VALUE
+           WRITE TRD-LINE FROM WS-TRD-DETAIL-LINE
+           MOVE "TRAILING 5-DAY AVERAGE" TO TRD-LABEL
+           MOVE WS-TRAIL5-AVG TO TRD-VALUE
+           WRITE TRD-LINE FROM WS-TRD-DETAIL-LINE
+           MOVE "MONTH-TO-DATE TOTAL" TO TRD-LABEL
+           MOVE WS-MTD-TOTAL TO TRD-VALUE
+           WRITE TRD-LINE FROM WS-TRD-DETAIL-LINE
+           MOVE "YEAR-TO-DATE TOTAL" TO TRD-LABEL
+           MOVE WS-YTD-TOTAL TO TRD-VALUE
+           WRITE TRD-LINE FROM WS-TRD-DETAIL-LINE
+           CLOSE TREND-FILE.
+
+       7300-APPEND-HISTORY-RTN.
+           MOVE SPACES TO HST-RECORD
+           MOVE WS-RUN-DATE-YYYYMMDD TO HST-DATE
+           MOVE WS-TOTAL TO HST-TOTAL
+           OPEN EXTEND HISTORY-FILE
+           IF WS-HST-FILE-STATUS NOT = "00"
+               CLOSE HISTORY-FILE
+               OPEN OUTPUT HISTORY-FILE
+           END-IF
+           WRITE HST-RECORD
+           CLOSE HISTORY-FILE.
+
+       9000-TERMINATE-RTN.
+           IF WS-DA-FILE-IS-OPEN
+               CLOSE DAILY-AMOUNTS-FILE
+           END-IF.
