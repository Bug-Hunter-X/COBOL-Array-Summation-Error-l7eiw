@@ -0,0 +1,39 @@
+      *****************************************************************
+      * RECONCILIATION VARIANCE REPORT LINE LAYOUTS AND WORKING
+      * FIELDS. COMPARES WS-TOTAL TO THE EXTERNAL CT-CONTROL-TOTAL.
+      *****************************************************************
+       01  WS-VARIANCE-LINES.
+           05  WS-VAR-TITLE-LINE.
+               10  FILLER              PIC X(10)   VALUE SPACES.
+               10  FILLER              PIC X(31)
+                       VALUE "RECONCILIATION VARIANCE REPORT".
+               10  FILLER              PIC X(4)    VALUE SPACES.
+               10  VAR-TITLE-DATE      PIC X(10).
+               10  FILLER              PIC X(25)   VALUE SPACES.
+           05  WS-VAR-HEADING-LINE.
+               10  FILLER              PIC X(5)    VALUE SPACES.
+               10  FILLER              PIC X(14)
+                       VALUE "COMPUTED TOTAL".
+               10  FILLER              PIC X(3)    VALUE SPACES.
+               10  FILLER              PIC X(13)
+                       VALUE "CONTROL TOTAL".
+               10  FILLER              PIC X(3)    VALUE SPACES.
+               10  FILLER              PIC X(8)    VALUE "VARIANCE".
+               10  FILLER              PIC X(3)    VALUE SPACES.
+               10  FILLER              PIC X(8)    VALUE "STATUS".
+               10  FILLER              PIC X(23)   VALUE SPACES.
+           05  WS-VAR-DETAIL-LINE.
+               10  FILLER              PIC X(5)    VALUE SPACES.
+               10  VAR-COMPUTED-TOTAL  PIC ZZ,ZZ9.
+               10  FILLER              PIC X(8)    VALUE SPACES.
+               10  VAR-CONTROL-TOTAL   PIC ZZ,ZZ9.
+               10  FILLER              PIC X(7)    VALUE SPACES.
+               10  VAR-DIFFERENCE      PIC -ZZ,ZZ9.
+               10  FILLER              PIC X(3)    VALUE SPACES.
+               10  VAR-STATUS          PIC X(8).
+               10  FILLER              PIC X(30)   VALUE SPACES.
+
+       01  WS-RECON-FIELDS.
+           05  WS-VARIANCE             PIC S9(5).
+           05  WS-MATCH-FLAG           PIC X(1)    VALUE 'N'.
+               88  WS-IS-MATCH         VALUE 'Y'.
