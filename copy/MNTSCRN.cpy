@@ -0,0 +1,19 @@
+      *****************************************************************
+      * INTERACTIVE MAINTENANCE SCREEN FIELDS - LETS AN OPERATOR
+      * REVIEW AND CORRECT WS-SUM ENTRIES BEFORE WS-TOTAL IS DERIVED.
+      * THE SCREEN ONLY ENGAGES WHEN THE RUN IS LAUNCHED WITH THE
+      * "MAINT" PARM, SO AN UNATTENDED CLOSE-OF-DAY RUN NEVER WAITS
+      * ON AN ACCEPT THAT HAS NO OPERATOR TO ANSWER IT.
+      * WS-MAINT-DISPLAY-IDX DRIVES THE TABLE LISTING LOOP - IT IS
+      * KEPT SEPARATE FROM WS-COUNTER SO LISTING THE TABLE NEVER
+      * DISTURBS THE STARTING SUBSCRIPT 2900-CHECK-RESTART-RTN SET UP
+      * FOR 3000-SUM-AMOUNTS-RTN.
+      *****************************************************************
+       01  WS-MAINT-FIELDS.
+           05  WS-MAINT-PARM           PIC X(8).
+           05  WS-MAINT-RESPONSE       PIC X(1).
+           05  WS-MAINT-SUBSCRIPT      PIC 9(3).
+           05  WS-MAINT-NEW-AMOUNT     PIC S9(5).
+           05  WS-MAINT-DONE-FLAG      PIC X(1).
+               88  WS-MAINT-DONE       VALUE 'Y'.
+           05  WS-MAINT-DISPLAY-IDX    PIC 9(3).
