@@ -0,0 +1,13 @@
+      *****************************************************************
+      * WS-SUM BATCH AMOUNT TABLE AND RUNNING TOTAL
+      * TABLE SIZE IS DATA-DRIVEN FROM THE HEADER RECORD ON THE
+      * DAILY-AMOUNTS-FILE (WS-BATCH-COUNT), 1 TO 200 BATCHES.
+      *****************************************************************
+       01  WS-BATCH-COUNT           PIC 9(3) VALUE ZERO.
+       01  WS-SUM-TABLE.
+           05  WS-SUM              PIC 9(5)
+                                    OCCURS 1 TO 200 TIMES
+                                    DEPENDING ON WS-BATCH-COUNT
+                                    VALUE ZERO.
+       01  WS-COUNTER               PIC 9(3).
+       01  WS-TOTAL                 PIC 9(5) VALUE ZERO.
