@@ -0,0 +1,7 @@
+      *****************************************************************
+      * EXTERNAL CONTROL TOTAL RECORD (BANK/GL SUPPLIED) USED BY THE
+      * RECONCILIATION PASS.
+      *****************************************************************
+       01  CT-RECORD.
+           05  CT-CONTROL-TOTAL        PIC 9(5).
+           05  FILLER                  PIC X(5).
