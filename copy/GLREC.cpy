@@ -0,0 +1,11 @@
+      *****************************************************************
+      * GL POSTING EXTRACT RECORD PICKED UP BY THE GENERAL LEDGER
+      * INTERFACE JOB. ONE RECORD PER BATCH, CARRYING THE COMPUTED
+      * RUN TOTAL ON EVERY LINE FOR CROSS-FOOTING.
+      *****************************************************************
+       01  GL-EXTRACT-RECORD.
+           05  GL-BATCH-NO             PIC 9(3).
+           05  GL-AMOUNT               PIC 9(5).
+           05  GL-DATE                 PIC 9(8).
+           05  GL-TOTAL                PIC 9(5).
+           05  FILLER                  PIC X(6).
