@@ -0,0 +1,35 @@
+      *****************************************************************
+      * EDIT-CHECK REJECT LISTING LINE LAYOUTS AND RELATED WORKING
+      * FIELDS FOR VALIDATING WS-SUM ENTRIES BEFORE THEY ARE ADDED
+      * TO WS-TOTAL.
+      *****************************************************************
+       01  WS-REJECT-LINES.
+           05  WS-RJT-TITLE-LINE.
+               10  FILLER              PIC X(10)   VALUE SPACES.
+               10  FILLER              PIC X(27)
+                       VALUE "DAILY BATCH REJECT LISTING".
+               10  FILLER              PIC X(8)    VALUE SPACES.
+               10  RJT-TITLE-DATE      PIC X(10).
+               10  FILLER              PIC X(25)   VALUE SPACES.
+           05  WS-RJT-HEADING-LINE.
+               10  FILLER              PIC X(5)    VALUE SPACES.
+               10  FILLER              PIC X(8)    VALUE "BATCH NO".
+               10  FILLER              PIC X(5)    VALUE SPACES.
+               10  FILLER              PIC X(6)    VALUE "REASON".
+               10  FILLER              PIC X(56)   VALUE SPACES.
+           05  WS-RJT-DETAIL-LINE.
+               10  FILLER              PIC X(5)    VALUE SPACES.
+               10  RJT-DTL-BATCH-NO    PIC ZZ9.
+               10  FILLER              PIC X(5)    VALUE SPACES.
+               10  RJT-DTL-REASON      PIC X(40).
+               10  FILLER              PIC X(27)   VALUE SPACES.
+
+       01  WS-EDIT-CHECK-FIELDS.
+           05  WS-MIN-AMOUNT           PIC 9(5)    VALUE 1.
+           05  WS-MAX-AMOUNT           PIC 9(5)    VALUE 99999.
+           05  WS-CANDIDATE-AMOUNT     PIC S9(5).
+           05  WS-AMOUNT-VALID-FLAG    PIC X(1).
+               88  WS-AMOUNT-IS-VALID  VALUE 'Y'.
+           05  WS-REJECT-REASON        PIC X(40).
+           05  WS-REJECT-COUNT         PIC 9(3)    VALUE ZERO.
+           05  WS-RECORDS-READ         PIC 9(3)    VALUE ZERO.
