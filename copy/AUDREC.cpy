@@ -0,0 +1,38 @@
+      *****************************************************************
+      * RUNNING AUDIT TRAIL OF EACH ADDITION INTO WS-TOTAL, AND THE
+      * OVERFLOW GUARD FLAG THAT HALTS THE RUN ON AN ON SIZE ERROR.
+      *****************************************************************
+       01  WS-AUDIT-LINES.
+           05  WS-AUD-TITLE-LINE.
+               10  FILLER              PIC X(10)   VALUE SPACES.
+               10  FILLER              PIC X(24)
+                       VALUE "WS-TOTAL AUDIT TRAIL".
+               10  FILLER              PIC X(11)   VALUE SPACES.
+               10  AUD-TITLE-DATE      PIC X(10).
+               10  FILLER              PIC X(25)   VALUE SPACES.
+           05  WS-AUD-HEADING-LINE.
+               10  FILLER              PIC X(5)    VALUE SPACES.
+               10  FILLER              PIC X(8)    VALUE "BATCH NO".
+               10  FILLER              PIC X(4)    VALUE SPACES.
+               10  FILLER              PIC X(6)    VALUE "AMOUNT".
+               10  FILLER              PIC X(4)    VALUE SPACES.
+               10  FILLER              PIC X(12)   VALUE "RUNNING TOTL".
+               10  FILLER              PIC X(4)    VALUE SPACES.
+               10  FILLER              PIC X(6)    VALUE "STATUS".
+               10  FILLER              PIC X(31)   VALUE SPACES.
+           05  WS-AUD-DETAIL-LINE.
+               10  FILLER              PIC X(5)    VALUE SPACES.
+               10  AUD-BATCH-NO        PIC ZZ9.
+               10  FILLER              PIC X(7)    VALUE SPACES.
+               10  AUD-AMOUNT          PIC ZZ,ZZ9.
+               10  FILLER              PIC X(6)    VALUE SPACES.
+               10  AUD-RUNNING-TOTAL   PIC ZZ,ZZ9.
+               10  FILLER              PIC X(6)    VALUE SPACES.
+               10  AUD-STATUS          PIC X(21).
+               10  FILLER              PIC X(20)   VALUE SPACES.
+
+       01  WS-OVERFLOW-FIELDS.
+           05  WS-ABEND-FLAG           PIC X(1)    VALUE 'N'.
+               88  WS-ABEND            VALUE 'Y'.
+           05  WS-ABEND-REASON         PIC X(60)   VALUE SPACES.
+           05  WS-OVERFLOW-BATCH-NO    PIC 9(3)    VALUE ZERO.
