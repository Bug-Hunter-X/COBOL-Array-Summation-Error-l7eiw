@@ -0,0 +1,37 @@
+      *****************************************************************
+      * CLOSE-OF-DAY SUMMATION REPORT LINE LAYOUTS
+      *****************************************************************
+       01  WS-REPORT-LINES.
+           05  WS-RPT-TITLE-LINE.
+               10  FILLER              PIC X(10)   VALUE SPACES.
+               10  FILLER              PIC X(29)
+                       VALUE "DAILY BATCH SUMMATION REPORT".
+               10  FILLER              PIC X(6)    VALUE SPACES.
+               10  RPT-TITLE-DATE      PIC X(10).
+               10  FILLER              PIC X(25)   VALUE SPACES.
+           05  WS-RPT-HEADING-LINE.
+               10  FILLER              PIC X(5)    VALUE SPACES.
+               10  FILLER              PIC X(8)    VALUE "BATCH NO".
+               10  FILLER              PIC X(7)    VALUE SPACES.
+               10  FILLER              PIC X(6)    VALUE "AMOUNT".
+               10  FILLER              PIC X(54)   VALUE SPACES.
+           05  WS-RPT-DETAIL-LINE.
+               10  FILLER              PIC X(5)    VALUE SPACES.
+               10  RPT-DTL-BATCH-NO    PIC ZZ9.
+               10  FILLER              PIC X(12)   VALUE SPACES.
+               10  RPT-DTL-AMOUNT      PIC ZZ,ZZ9.
+               10  FILLER              PIC X(54)   VALUE SPACES.
+           05  WS-RPT-TOTAL-LINE.
+               10  FILLER              PIC X(5)    VALUE SPACES.
+               10  FILLER              PIC X(10)   VALUE "TOTAL".
+               10  FILLER              PIC X(7)    VALUE SPACES.
+               10  RPT-TOT-AMOUNT      PIC ZZ,ZZ9.
+               10  FILLER              PIC X(52)   VALUE SPACES.
+
+       01  WS-RUN-DATE-FIELDS.
+           05  WS-RUN-DATE-YYYYMMDD    PIC 9(8).
+           05  WS-RUN-DATE-GROUP       REDEFINES WS-RUN-DATE-YYYYMMDD.
+               10  WS-RUN-DATE-CCYY    PIC 9(4).
+               10  WS-RUN-DATE-MM      PIC 9(2).
+               10  WS-RUN-DATE-DD      PIC 9(2).
+           05  WS-RUN-DATE-EDITED      PIC X(10).
