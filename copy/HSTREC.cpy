@@ -0,0 +1,11 @@
+      *****************************************************************
+      * WS-TOTAL HISTORY RECORD, KEYED BY DATE AND APPENDED EACH RUN.
+      *****************************************************************
+       01  HST-RECORD.
+           05  HST-DATE                PIC 9(8).
+           05  HST-DATE-GROUP          REDEFINES HST-DATE.
+               10  HST-CCYY            PIC 9(4).
+               10  HST-MM              PIC 9(2).
+               10  HST-DD              PIC 9(2).
+           05  HST-TOTAL               PIC 9(5).
+           05  FILLER                  PIC X(7).
