@@ -0,0 +1,25 @@
+      *****************************************************************
+      * CHECKPOINT/RESTART RECORD AND CONTROL FIELDS FOR THE
+      * WS-TOTAL SUMMATION LOOP. A CHECKPOINT IS WRITTEN EVERY
+      * WS-CKP-INTERVAL BATCHES SO AN ABENDED RUN CAN RESTART AT THE
+      * LAST-CHECKPOINTED BATCH INSTEAD OF RESUMMING FROM BATCH 1.
+      * CKP-RUN-DATE TIES THE CHECKPOINT TO THE RUN THAT WROTE IT SO
+      * A STALE INPROG CHECKPOINT FROM A PRIOR DAY IS NEVER HONORED.
+      * WS-RECALC-FLAG IS SET WHEN A MAINTENANCE CORRECTION TOUCHES A
+      * BATCH AT OR BEFORE THE CHECKPOINTED WS-LAST-COUNTER, SO
+      * WS-TOTAL IS REBUILT FROM BATCH 1 INSTEAD OF TRUSTING THE
+      * STALE CKP-RUNNING-TOTAL FROM THE ABENDED RUN.
+      *****************************************************************
+       01  WS-CHECKPOINT-RECORD.
+           05  CKP-RUN-DATE             PIC 9(8).
+           05  CKP-LAST-COUNTER         PIC 9(3).
+           05  CKP-RUNNING-TOTAL        PIC 9(5).
+           05  CKP-STATUS               PIC X(8).
+
+       01  WS-CHECKPOINT-FIELDS.
+           05  WS-CKP-INTERVAL          PIC 9(3)    VALUE 50.
+           05  WS-RESTART-FLAG          PIC X(1)    VALUE 'N'.
+               88  WS-IS-RESTART        VALUE 'Y'.
+           05  WS-LAST-COUNTER          PIC 9(3)    VALUE ZERO.
+           05  WS-RECALC-FLAG           PIC X(1)    VALUE 'N'.
+               88  WS-RECALC-NEEDED     VALUE 'Y'.
