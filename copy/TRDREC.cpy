@@ -0,0 +1,32 @@
+      *****************************************************************
+      * TREND REPORT WORKING FIELDS AND LINE LAYOUTS, DERIVED FROM
+      * THE HISTORY-FILE: YESTERDAY'S TOTAL, TRAILING 5-DAY AVERAGE,
+      * MONTH-TO-DATE AND YEAR-TO-DATE ACCUMULATIONS.
+      *****************************************************************
+       01  WS-TREND-FIELDS.
+           05  WS-HIST-EOF-FLAG        PIC X(1)    VALUE 'N'.
+               88  WS-HIST-EOF         VALUE 'Y'.
+           05  WS-YESTERDAY-TOTAL      PIC 9(5)    VALUE ZERO.
+           05  WS-TRAIL5-ARRAY         PIC 9(5) OCCURS 5 TIMES
+                                        VALUE ZERO.
+           05  WS-TRAIL5-IDX           PIC 9(1)    VALUE ZERO.
+           05  WS-TRAIL5-COUNT         PIC 9(1)    VALUE ZERO.
+           05  WS-TRAIL5-SUM           PIC 9(6)    VALUE ZERO.
+           05  WS-TRAIL5-AVG           PIC 9(5)    VALUE ZERO.
+           05  WS-MTD-TOTAL            PIC 9(7)    VALUE ZERO.
+           05  WS-YTD-TOTAL            PIC 9(8)    VALUE ZERO.
+           05  WS-TOTAL-CHANGE         PIC S9(5)   VALUE ZERO.
+
+       01  WS-TREND-LINES.
+           05  WS-TRD-TITLE-LINE.
+               10  FILLER              PIC X(10)   VALUE SPACES.
+               10  FILLER              PIC X(24)
+                       VALUE "WS-TOTAL TREND REPORT".
+               10  FILLER              PIC X(11)   VALUE SPACES.
+               10  TRD-TITLE-DATE      PIC X(10).
+               10  FILLER              PIC X(25)   VALUE SPACES.
+           05  WS-TRD-DETAIL-LINE.
+               10  FILLER              PIC X(5)    VALUE SPACES.
+               10  TRD-LABEL           PIC X(28).
+               10  TRD-VALUE           PIC -ZZZZZZZ9.
+               10  FILLER              PIC X(38)   VALUE SPACES.
